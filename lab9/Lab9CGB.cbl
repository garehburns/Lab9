@@ -46,6 +46,37 @@
       *
            SELECT STUDENT-REPORT-FILE
                ASSIGN TO PRINTER "STUDENTCGB".
+      *
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EXCEPTIONSTUDENT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT HONOR-FILE
+               ASSIGN TO "HONORROLL.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT PROBATION-FILE
+               ASSIGN TO "PROBATION.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT CSV-FILE
+               ASSIGN TO "STUDENTGRADES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO "RESTART.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CF-FILE-STATUS.
+      *
+           SELECT OPTIONAL WEIGHT-FILE
+               ASSIGN TO "TESTWEIGHTS.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WTF-FILE-STATUS.
+      *
+           SELECT OPTIONAL ENROLLMENT-FILE
+               ASSIGN TO "LOWENROLL.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEF-FILE-STATUS.
 
       *YOU NEED SELECT STATEMENT(S) FOR THE SD FILES
       
@@ -124,9 +155,59 @@
 
 
        FD  STUDENT-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+      *
+       01  REPORT-LINE                     PIC X(132).
+      *
+       FD  EXCEPTION-FILE
            RECORD CONTAINS 80 CHARACTERS.
       *
-       01  REPORT-LINE                     PIC X(80).
+       01  EXCEPTION-LINE                  PIC X(80).
+      *
+       FD  HONOR-FILE
+           RECORD CONTAINS 29 CHARACTERS.
+      *
+       01  HONOR-FILE-LINE.
+           05  HF-DEPT-CODE                PIC A(4).
+           05  HF-CLASS-CODE               PIC X(5).
+           05  HF-NAME                     PIC X(20).
+      *
+       FD  PROBATION-FILE
+           RECORD CONTAINS 29 CHARACTERS.
+      *
+       01  PROBATION-FILE-LINE.
+           05  PF-DEPT-CODE                PIC A(4).
+           05  PF-CLASS-CODE               PIC X(5).
+           05  PF-NAME                     PIC X(20).
+      *
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+      *
+       01  CSV-RECORD                      PIC X(80).
+      *
+       FD  CONTROL-FILE
+           RECORD CONTAINS 1 CHARACTERS.
+      *
+       01  CONTROL-RECORD                  PIC X(1).
+      *
+      *EACH RECORD GIVES A DEPARTMENT'S WEIGHT FOR TESTS 1-4 AS A
+      *WHOLE-NUMBER PERCENT OF THE FINAL AVERAGE.  THE FOUR WEIGHTS ON
+      *A RECORD SHOULD ADD UP TO 100.  A DEPARTMENT WITH NO RECORD
+      *GETS AN EQUAL 25-25-25-25 SPLIT
+       FD  WEIGHT-FILE
+           RECORD CONTAINS 12 CHARACTERS.
+      *
+       01  WEIGHT-FILE-LINE.
+           05  WFL-DEPT-CODE               PIC A(4).
+           05  WFL-WEIGHT OCCURS 4 TIMES   PIC 99.
+      *
+      *ONE RECORD GIVING THE MINIMUM CLASS ENROLLMENT BELOW WHICH THE
+      *CLASS-BREAK LINE IS FLAGGED LOW ENROLLMENT.  NO RECORD, OR A
+      *BLANK RECORD, LEAVES THE MINIMUM AT THE INFORMAL DEFAULT OF 5
+       FD  ENROLLMENT-FILE
+           RECORD CONTAINS 2 CHARACTERS.
+      *
+       01  ENROLLMENT-FILE-LINE            PIC 99.
       *
        WORKING-STORAGE SECTION.
       *
@@ -135,12 +216,79 @@
                88 NO-MORE-DATA                         VALUE 'N'.
                88 MORE-RECORDS                         VALUE 'Y'.
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
+           05  BAL-EOF-FLAG                PIC X       VALUE ' '.
+               88 BAL-NO-MORE-DATA                      VALUE 'N'.
+               88 BAL-MORE-RECORDS                      VALUE 'Y'.
+           05  EX-BAD-SCORE-FLAG           PIC X       VALUE 'N'.
+               88 EX-HAS-BAD-SCORE                      VALUE 'Y'.
+           05  HF-EOF-FLAG                 PIC X       VALUE ' '.
+               88 HF-NO-MORE-DATA                       VALUE 'N'.
+               88 HF-MORE-RECORDS                       VALUE 'Y'.
+           05  PF-EOF-FLAG                 PIC X       VALUE ' '.
+               88 PF-NO-MORE-DATA                       VALUE 'N'.
+               88 PF-MORE-RECORDS                       VALUE 'Y'.
+           05  RESTART-SWITCH              PIC X       VALUE 'N'.
+               88 SKIP-SORT-MERGE                       VALUE 'Y'.
+           05  WTF-EOF-FLAG                PIC X       VALUE ' '.
+               88 WTF-NO-MORE-DATA                      VALUE 'N'.
+               88 WTF-MORE-RECORDS                      VALUE 'Y'.
+           05  DETAIL-SECTION-FLAG         PIC X       VALUE 'N'.
+               88 DETAIL-SECTION-ACTIVE                 VALUE 'Y'.
        05  SUB               PIC 9       VALUE ZERO.
+      *
+       01  CF-FILE-STATUS                 PIC XX      VALUE '00'.
+       01  WTF-FILE-STATUS                PIC XX      VALUE '00'.
+       01  LEF-FILE-STATUS                PIC XX      VALUE '00'.
+      *
+       01  WEIGHT-FIELDS.
+           05  WT-COUNT                    PIC S99    VALUE +0.
+           05  WT-SUB                      PIC S99    VALUE +0.
+           05  WT-WEIGHT-USE OCCURS 4 TIMES PIC 99     VALUE 25.
+           05  WT-PRODUCT                  PIC S9(7)V99 VALUE +0.
+      *
+       01  WEIGHT-TABLE.
+           05  WT-ENTRY OCCURS 20 TIMES.
+               10  WT-DEPT-CODE             PIC A(4).
+               10  WT-WEIGHT OCCURS 4 TIMES PIC 99.
+      *
+       01  GRADE-COUNTS.
+           05  GC-CLASS-A                   PIC S99    VALUE +0.
+           05  GC-CLASS-B                   PIC S99    VALUE +0.
+           05  GC-CLASS-C                   PIC S99    VALUE +0.
+           05  GC-CLASS-D                   PIC S99    VALUE +0.
+           05  GC-CLASS-F                   PIC S99    VALUE +0.
+           05  GC-DEPT-A                    PIC S99    VALUE +0.
+           05  GC-DEPT-B                    PIC S99    VALUE +0.
+           05  GC-DEPT-C                    PIC S99    VALUE +0.
+           05  GC-DEPT-D                    PIC S99    VALUE +0.
+           05  GC-DEPT-F                    PIC S99    VALUE +0.
+      *
+       01  AVERAGE-ACCUM.
+           05  AC-CLASS-AVG-TOTAL           PIC S9(7)V99 VALUE +0.
+           05  AC-DEPT-AVG-TOTAL            PIC S9(7)V99 VALUE +0.
+           05  AC-CLASS-AVG                 PIC S9(3)V99 VALUE +0.
+           05  AC-DEPT-AVG                  PIC S9(3)V99 VALUE +0.
+      *
+       01  CSV-FIELDS.
+           05  CSV-AVG-DISPLAY              PIC ZZ9.99.
+           05  CSV-HEADER-LINE              PIC X(53)  VALUE
+               'DEPT,CLASS,NAME,TEST1,TEST2,TEST3,TEST4,AVERAGE,GRADE'.
+      *
+       01  BALANCE-FIELDS.
+           05  BF-IN-COUNT1                 PIC S9(5)  VALUE +0.
+           05  BF-IN-COUNT2                 PIC S9(5)  VALUE +0.
+           05  BF-IN-TOTAL                  PIC S9(5)  VALUE +0.
+           05  BF-OUT-COUNT                 PIC S9(5)  VALUE +0.
+           05  BF-BALANCE-FLAG              PIC X(9)   VALUE SPACES.
       *
        01  REPORT-FIELDS.
            05  PROPER-SPACING              PIC S9      VALUE +1.
            05  LINE-COUNT                  PIC S9(2)   VALUE +0.
            05  PAGE-NO                     PIC S9(2)   VALUE +0.
+           05  PAGE-LIMIT                  PIC S9(2)   VALUE +55.
+           05  LOW-ENROLL-MINIMUM          PIC S9(2)   VALUE +5.
+      *
+       01  SAVE-REPORT-LINE                PIC X(132).
 
       *
        01  WS-CURRENT-DATE.
@@ -149,7 +297,6 @@
            05  WS-DAY                      PIC 99.
       *
        01  DETAIL-FIELDS.
-           05  DF-TEST-TOTAL                PIC S9(5)  VALUE +0.
            05  DF-TEST-GRADE                PIC S9(5)  VALUE +0.
            05  DF-TEST-AVERAGE              PIC S9(5)V99 VALUE +0.
            05  DF-GRADE                     PIC X.
@@ -204,35 +351,122 @@
            05  DL-TEST OCCURS 4 TIMES      PIC XXXBBBBB.
            05  DL-GRADE                    PIC X.
 
+      *
+       01  EXCEPTION-DETAIL-LINE.
+           05  EX-DEPT-CODE                PIC A(4).
+           05                              PIC X(2)  VALUE SPACES.
+           05  EX-CLASS-CODE               PIC X(5).
+           05                              PIC X(2)  VALUE SPACES.
+           05  EX-NAME                     PIC X(20).
+           05                              PIC X(2)  VALUE SPACES.
+           05  EX-TEST OCCURS 4 TIMES      PIC X(3).
+           05                              PIC X(2)  VALUE SPACES.
+           05  EX-REASON                   PIC X(20).
+
       *
        01  DEPT-GROUP-LINE.
-               05                              PIC X(45)   VALUE
+               05                              PIC X(40)   VALUE
                             'TOTAL NUMBER OF STUDENTS FOR DEPARTMENT '.
            05  DGL-DEPT-CODE               PIC X(4).
            05                              PIC X(6)    VALUE ' IS   '.
            05  DGL-DEPT-TOTAL              PIC ZZZ9.
+           05                              PIC X(5)    VALUE '  A='.
+           05  DGL-GRADE-A                 PIC Z9.
+           05                              PIC X(4)    VALUE '  B='.
+           05  DGL-GRADE-B                 PIC Z9.
+           05                              PIC X(4)    VALUE '  C='.
+           05  DGL-GRADE-C                 PIC Z9.
+           05                              PIC X(4)    VALUE '  D='.
+           05  DGL-GRADE-D                 PIC Z9.
+           05                              PIC X(4)    VALUE '  F='.
+           05  DGL-GRADE-F                 PIC Z9.
+           05                              PIC X(6)    VALUE '  AVG='.
+           05  DGL-TEST-AVG                PIC ZZ9.99.
       *
        01  CLASS-GROUP-LINE.
-           05                              PIC X(45)   VALUE
+           05                              PIC X(35)   VALUE
                             'TOTAL NUMBER OF STUDENTS FOR CLASS '.
            05  CGL-CLASS-CODE              PIC X(5).
            05                              PIC X(5)    VALUE ' IS  '.
            05  CGL-CLASS-TOTAL             PIC ZZZ9.
+           05                              PIC X(5)    VALUE '  A='.
+           05  CGL-GRADE-A                 PIC Z9.
+           05                              PIC X(4)    VALUE '  B='.
+           05  CGL-GRADE-B                 PIC Z9.
+           05                              PIC X(4)    VALUE '  C='.
+           05  CGL-GRADE-C                 PIC Z9.
+           05                              PIC X(4)    VALUE '  D='.
+           05  CGL-GRADE-D                 PIC Z9.
+           05                              PIC X(4)    VALUE '  F='.
+           05  CGL-GRADE-F                 PIC Z9.
+           05                              PIC X(6)    VALUE '  AVG='.
+           05  CGL-TEST-AVG                PIC ZZ9.99.
+           05                              PIC X(2)    VALUE SPACES.
+           05  CGL-LOW-ENROLL              PIC X(15)   VALUE SPACES.
       *
        01  OVER-ALL-TOTAL.
            05                              PIC X(54)  VALUE
                            'TOTAL STUDENTS FOR ALL DEPARTMENTS IS '.
            05  OAT-TOTAL                   PIC ZZZZ9.
+      *
+       01  HONOR-ROLL-HEADING              PIC X(40)  VALUE
+                           'HONOR ROLL -- STUDENTS WITH A GRADE'.
+      *
+       01  PROBATION-HEADING               PIC X(40)  VALUE
+                           'PROBATION -- STUDENTS WITH F GRADE'.
+      *
+       01  ROSTER-LINE.
+           05                              PIC X(5)   VALUE SPACES.
+           05  RL-DEPT-CODE                PIC A(4).
+           05                              PIC X(3)   VALUE SPACES.
+           05  RL-CLASS-CODE               PIC X(5).
+           05                              PIC X(3)   VALUE SPACES.
+           05  RL-NAME                     PIC X(20).
+      *
+       01  BALANCE-LINE.
+           05                              PIC X(19)  VALUE
+                                   'RECORD BALANCE  IN='.
+           05  BL-IN-TOTAL                 PIC ZZZZ9.
+           05                              PIC X(6)   VALUE '  OUT='.
+           05  BL-OUT-COUNT                PIC ZZZZ9.
+           05                              PIC X(6)   VALUE '  (F1='.
+           05  BL-IN-COUNT1                PIC ZZZZ9.
+           05                              PIC X(4)   VALUE ' F2='.
+           05  BL-IN-COUNT2                PIC ZZZZ9.
+           05                              PIC X(3)   VALUE ')  '.
+           05  BL-BALANCE-FLAG             PIC X(9).
 
       *
        PROCEDURE DIVISION.
       *
        10-MAIN-ROUTINE.
-           PERFORM 15-SORTMERGE-STUDENT-FILE
+           PERFORM 05-CHECK-RESTART-SWITCH
+           IF NOT SKIP-SORT-MERGE
+               PERFORM 15-SORTMERGE-STUDENT-FILE
+           END-IF
+           PERFORM 16-BALANCE-RECORD-COUNTS
+           PERFORM 18-LOAD-WEIGHT-TABLE
+           PERFORM 19-LOAD-ENROLLMENT-MINIMUM
            PERFORM 20-HSKPING-ROUTINE
            PERFORM 30-READ-STUDENT-FILE
            PERFORM 600-FINAL-ROUTINE
 
+       .
+       05-CHECK-RESTART-SWITCH.
+      *A CONTROL CARD OF 'Y' IN RESTART.CTL LETS OPERATIONS RERUN JUST
+      *THE REPORT AGAINST THE EXISTING MERGEDSORTEDSTUDENT.TXT WITHOUT
+      *RE-SORTING AND RE-MERGING BOTH STUDENT FILES.  NO CARD, OR
+      *ANYTHING OTHER THAN 'Y', MEANS RUN THE FULL JOB AS USUAL
+
+           OPEN INPUT CONTROL-FILE
+           IF CF-FILE-STATUS = '00'
+               READ CONTROL-FILE
+               IF CF-FILE-STATUS = '00' AND CONTROL-RECORD = 'Y'
+                   MOVE 'Y' TO RESTART-SWITCH
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF
+
        .
        15-SORTMERGE-STUDENT-FILE.
       *CODE YOUR SORT AND MERGE ROUTINES HERE
@@ -252,18 +486,135 @@
              GIVING MERGED-STUDENT-FILE
 
        .
+       16-BALANCE-RECORD-COUNTS.
+      *COUNT RECORDS IN ON BOTH UNSORTED FILES AND RECORDS OUT ON
+      *THE MERGED FILE SO A LOST RECORD FROM A BAD MERGE KEY SHOWS
+      *UP ON THE REPORT INSTEAD OF SURFACING DAYS LATER
+
+           OPEN INPUT UNSORTED-FILE1
+           MOVE 'Y' TO BAL-EOF-FLAG
+           PERFORM UNTIL BAL-NO-MORE-DATA
+               READ UNSORTED-FILE1
+                   AT END
+                       MOVE 'N' TO BAL-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO BF-IN-COUNT1
+               END-READ
+           END-PERFORM
+           CLOSE UNSORTED-FILE1
+
+           OPEN INPUT UNSORTED-FILE2
+           MOVE 'Y' TO BAL-EOF-FLAG
+           PERFORM UNTIL BAL-NO-MORE-DATA
+               READ UNSORTED-FILE2
+                   AT END
+                       MOVE 'N' TO BAL-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO BF-IN-COUNT2
+               END-READ
+           END-PERFORM
+           CLOSE UNSORTED-FILE2
+
+           OPEN INPUT MERGED-STUDENT-FILE
+           MOVE 'Y' TO BAL-EOF-FLAG
+           PERFORM UNTIL BAL-NO-MORE-DATA
+               READ MERGED-STUDENT-FILE
+                   AT END
+                       MOVE 'N' TO BAL-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO BF-OUT-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE MERGED-STUDENT-FILE
+
+           ADD BF-IN-COUNT1 BF-IN-COUNT2 GIVING BF-IN-TOTAL
+           IF BF-IN-TOTAL = BF-OUT-COUNT
+               MOVE 'MATCH' TO BF-BALANCE-FLAG
+           ELSE
+               MOVE 'MISMATCH' TO BF-BALANCE-FLAG
+           END-IF
+       .
+       18-LOAD-WEIGHT-TABLE.
+      *READS THE OPTIONAL DEPARTMENT TEST-WEIGHT TABLE SO DEPARTMENTS
+      *THAT WANT THE FINAL EXAM TO COUNT FOR MORE THAN AN EQUAL SHARE
+      *DON'T NEED A SEPARATE SPREADSHEET RECALCULATION AFTER EVERY RUN
+
+           OPEN INPUT WEIGHT-FILE
+           IF WTF-FILE-STATUS = '00'
+               MOVE 'Y' TO WTF-EOF-FLAG
+               PERFORM UNTIL WTF-NO-MORE-DATA
+                   READ WEIGHT-FILE
+                       AT END
+                           MOVE 'N' TO WTF-EOF-FLAG
+                       NOT AT END
+                           IF WT-COUNT < 20
+                               ADD 1 TO WT-COUNT
+                               MOVE WFL-DEPT-CODE
+                                   TO WT-DEPT-CODE(WT-COUNT)
+                               MOVE WFL-WEIGHT(1)
+                                   TO WT-WEIGHT(WT-COUNT, 1)
+                               MOVE WFL-WEIGHT(2)
+                                   TO WT-WEIGHT(WT-COUNT, 2)
+                               MOVE WFL-WEIGHT(3)
+                                   TO WT-WEIGHT(WT-COUNT, 3)
+                               MOVE WFL-WEIGHT(4)
+                                   TO WT-WEIGHT(WT-COUNT, 4)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WEIGHT-FILE
+           END-IF
+       .
+       19-LOAD-ENROLLMENT-MINIMUM.
+      *READS THE OPTIONAL LOW-ENROLLMENT MINIMUM SO OPERATIONS CAN
+      *ADJUST THE CUTOFF WITHOUT A RECOMPILE.  NO FILE, A BLANK
+      *RECORD, OR A NON-NUMERIC RECORD LEAVES THE DEFAULT OF 5 IN
+      *PLACE
+
+           OPEN INPUT ENROLLMENT-FILE
+           IF LEF-FILE-STATUS = '00'
+               READ ENROLLMENT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF ENROLLMENT-FILE-LINE IS NUMERIC
+                           MOVE ENROLLMENT-FILE-LINE
+                               TO LOW-ENROLL-MINIMUM
+                       END-IF
+               END-READ
+               CLOSE ENROLLMENT-FILE
+           END-IF
+       .
        20-HSKPING-ROUTINE.
            OPEN INPUT  MERGED-STUDENT-FILE
                 OUTPUT STUDENT-REPORT-FILE
+                OUTPUT EXCEPTION-FILE
+                OUTPUT HONOR-FILE
+                OUTPUT PROBATION-FILE
+                OUTPUT CSV-FILE
 
+           MOVE CSV-HEADER-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
 
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-MONTH TO H1-MONTH
            MOVE WS-DAY TO H1-DAY
            MOVE WS-YEAR TO H1-YEAR
            PERFORM 40-HEADING-ROUTINE
+           PERFORM 45-PRINT-BALANCE-LINE
+       .
+       45-PRINT-BALANCE-LINE.
+           MOVE BF-IN-TOTAL TO BL-IN-TOTAL
+           MOVE BF-OUT-COUNT TO BL-OUT-COUNT
+           MOVE BF-IN-COUNT1 TO BL-IN-COUNT1
+           MOVE BF-IN-COUNT2 TO BL-IN-COUNT2
+           MOVE BF-BALANCE-FLAG TO BL-BALANCE-FLAG
+           MOVE BALANCE-LINE TO REPORT-LINE
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
        .
        30-READ-STUDENT-FILE.
+           MOVE 'Y' TO DETAIL-SECTION-FLAG
            PERFORM UNTIL NO-MORE-DATA
                READ MERGED-STUDENT-FILE
                    AT END
@@ -298,50 +649,186 @@
                        PERFORM 475-PRINT-CLASS-HEADER
                    WHEN MS-CLASS-CODE NOT = DF-CLASS-HOLD
                        PERFORM 400-CLASS-BREAK
+                       MOVE MS-CLASS-CODE TO DF-CLASS-HOLD
                        PERFORM 475-PRINT-CLASS-HEADER
              END-EVALUATE
 
            MOVE MS-NAME TO DL-NAME
+           MOVE 'N' TO EX-BAD-SCORE-FLAG
 
        PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
 
             MOVE MS-TEST(SUB) TO DL-TEST(SUB)
-            ADD MS-TEST(SUB) TO DF-TEST-TOTAL
+            IF MS-TEST(SUB) IS NOT NUMERIC OR MS-TEST(SUB) > 100
+                MOVE 'Y' TO EX-BAD-SCORE-FLAG
+            END-IF
 
        END-PERFORM
 
-           DIVIDE DF-TEST-TOTAL BY 4
-                  GIVING DF-TEST-AVERAGE ROUNDED
+      *FOUR ZERO SCORES IN A ROW IS A HALLMARK OF A BAD FEED RECORD,
+      *NOT A STUDENT WHO ACTUALLY EARNED FOUR ZEROES, SO TREAT IT AS
+      *AN EXCEPTION THE SAME AS AN OUT-OF-RANGE SCORE
+
+           IF MS-TEST(1) = ZERO AND MS-TEST(2) = ZERO
+                   AND MS-TEST(3) = ZERO AND MS-TEST(4) = ZERO
+               MOVE 'Y' TO EX-BAD-SCORE-FLAG
+           END-IF
+
+           IF EX-HAS-BAD-SCORE
+               PERFORM 150-WRITE-EXCEPTION-LINE
+           ELSE
+               PERFORM 190-COMPUTE-WEIGHTED-AVERAGE
+
+               ADD DF-TEST-AVERAGE TO AC-CLASS-AVG-TOTAL
+               ADD DF-TEST-AVERAGE TO AC-DEPT-AVG-TOTAL
+
+               MOVE DF-TEST-AVERAGE TO DF-TEST-GRADE
+
+               EVALUATE TRUE
+                   WHEN DF-TEST-GRADE > 89
+                       MOVE 'A' TO DF-GRADE
+                       ADD 1 TO GC-CLASS-A, GC-DEPT-A
+                       PERFORM 160-WRITE-HONOR-LINE
+                   WHEN DF-TEST-GRADE >= 80 AND DF-TEST-GRADE <= 89
+                       MOVE 'B' TO DF-GRADE
+                       ADD 1 TO GC-CLASS-B, GC-DEPT-B
+                   WHEN DF-TEST-GRADE >= 70 AND DF-TEST-GRADE <= 79
+                       MOVE 'C' TO DF-GRADE
+                       ADD 1 TO GC-CLASS-C, GC-DEPT-C
+                   WHEN DF-TEST-GRADE >= 60 AND DF-TEST-GRADE <= 69
+                       MOVE 'D' TO DF-GRADE
+                       ADD 1 TO GC-CLASS-D, GC-DEPT-D
+                   WHEN DF-TEST-GRADE < 60
+                       MOVE 'F' TO DF-GRADE
+                       ADD 1 TO GC-CLASS-F, GC-DEPT-F
+                       PERFORM 170-WRITE-PROBATION-LINE
+               END-EVALUATE
+
+               MOVE DF-GRADE TO DL-GRADE
+
+               MOVE DETAIL-LINE TO REPORT-LINE
+               PERFORM 200-WRITE-A-LINE
+               MOVE 1 TO PROPER-SPACING
+               ADD 1 TO DF-TOTAL-STUDENTS
+               ADD 1 TO DF-CLASS-TOTAL
+               ADD 1 TO DF-DEPT-TOTAL
+               PERFORM 180-WRITE-CSV-LINE
+           END-IF
 
-           MOVE DF-TEST-AVERAGE TO DF-TEST-GRADE
+           MOVE ZEROS TO DF-TEST-AVERAGE
+           MOVE ZEROS TO DF-TEST-GRADE
+       .
+      *
+       150-WRITE-EXCEPTION-LINE.
+           MOVE MS-DEPT-CODE TO EX-DEPT-CODE
+           MOVE MS-CLASS-CODE TO EX-CLASS-CODE
+           MOVE MS-NAME TO EX-NAME
 
-           EVALUATE TRUE
-               WHEN DF-TEST-GRADE > 89
-                   MOVE 'A' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 80 AND DF-TEST-GRADE <= 89
-                   MOVE 'B' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 70 AND DF-TEST-GRADE <= 79
-                   MOVE 'C' TO DF-GRADE
-               WHEN DF-TEST-GRADE >= 60 AND DF-TEST-GRADE <= 69
-                   MOVE 'D' TO DF-GRADE
-               WHEN DF-TEST-GRADE < 60
-                   MOVE 'F' TO DF-GRADE
-           END-EVALUATE
+       PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
 
-           MOVE DF-GRADE TO DL-GRADE
+            MOVE MS-TEST(SUB) TO EX-TEST(SUB)
 
-           MOVE DETAIL-LINE TO REPORT-LINE
-           PERFORM 200-WRITE-A-LINE
-           MOVE 1 TO PROPER-SPACING
-           ADD 1 TO DF-TOTAL-STUDENTS
-           ADD 1 TO DF-CLASS-TOTAL
-           ADD 1 TO DF-DEPT-TOTAL
-           MOVE ZEROS TO DF-TEST-AVERAGE
-           MOVE ZEROS TO DF-TEST-TOTAL
-           MOVE ZEROS TO DF-TEST-GRADE
+       END-PERFORM
+
+           IF MS-TEST(1) = ZERO AND MS-TEST(2) = ZERO
+                   AND MS-TEST(3) = ZERO AND MS-TEST(4) = ZERO
+               MOVE 'ALL SCORES ZERO' TO EX-REASON
+           ELSE
+               MOVE 'INVALID TEST SCORE' TO EX-REASON
+           END-IF
+           MOVE EXCEPTION-DETAIL-LINE TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+       .
+      *
+       160-WRITE-HONOR-LINE.
+           MOVE MS-DEPT-CODE TO HF-DEPT-CODE
+           MOVE MS-CLASS-CODE TO HF-CLASS-CODE
+           MOVE MS-NAME TO HF-NAME
+           WRITE HONOR-FILE-LINE
+       .
+      *
+       170-WRITE-PROBATION-LINE.
+           MOVE MS-DEPT-CODE TO PF-DEPT-CODE
+           MOVE MS-CLASS-CODE TO PF-CLASS-CODE
+           MOVE MS-NAME TO PF-NAME
+           WRITE PROBATION-FILE-LINE
+       .
+      *
+       180-WRITE-CSV-LINE.
+           MOVE DF-TEST-AVERAGE TO CSV-AVG-DISPLAY
+           MOVE SPACES TO CSV-RECORD
+           STRING
+               FUNCTION TRIM(MS-DEPT-CODE) DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               FUNCTION TRIM(MS-CLASS-CODE) DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               FUNCTION TRIM(MS-NAME) DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               MS-TEST(1)          DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               MS-TEST(2)          DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               MS-TEST(3)          DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               MS-TEST(4)          DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               CSV-AVG-DISPLAY     DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DF-GRADE            DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD
+       .
+      *
+       190-COMPUTE-WEIGHTED-AVERAGE.
+      *LOOKS UP DF-DEPT-HOLD IN THE TABLE LOADED AT 18-LOAD-WEIGHT-
+      *TABLE AND WEIGHTS EACH TEST SCORE ACCORDINGLY.  A DEPARTMENT
+      *WITH NO TABLE ENTRY FALLS BACK TO AN EQUAL 25 PERCENT SHARE
+      *FOR EACH OF THE FOUR TESTS
+
+           MOVE 25 TO WT-WEIGHT-USE(1) WT-WEIGHT-USE(2)
+                       WT-WEIGHT-USE(3) WT-WEIGHT-USE(4)
+
+           PERFORM VARYING WT-SUB FROM 1 BY 1 UNTIL WT-SUB > WT-COUNT
+               IF WT-DEPT-CODE(WT-SUB) = DF-DEPT-HOLD
+                   MOVE WT-WEIGHT(WT-SUB, 1) TO WT-WEIGHT-USE(1)
+                   MOVE WT-WEIGHT(WT-SUB, 2) TO WT-WEIGHT-USE(2)
+                   MOVE WT-WEIGHT(WT-SUB, 3) TO WT-WEIGHT-USE(3)
+                   MOVE WT-WEIGHT(WT-SUB, 4) TO WT-WEIGHT-USE(4)
+               END-IF
+           END-PERFORM
+
+           MOVE ZEROS TO WT-PRODUCT
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 4
+               COMPUTE WT-PRODUCT = WT-PRODUCT +
+                   (MS-TEST(SUB) * WT-WEIGHT-USE(SUB))
+           END-PERFORM
+
+           DIVIDE WT-PRODUCT BY 100 GIVING DF-TEST-AVERAGE ROUNDED
        .
 
        200-WRITE-A-LINE.
+      *THE DEPT/CLASS HEADER REPRINT ON A PAGE BREAK ONLY MAKES SENSE
+      *WHILE WE ARE IN THE MIDDLE OF THE PER-STUDENT DETAIL SECTION --
+      *DF-DEPT-HOLD/DF-CLASS-HOLD ARE STALE ONCE WE REACH THE BALANCE
+      *LINE, THE FINAL TOTALS, OR THE HONOR ROLL/PROBATION ROSTERS
+
+           IF LINE-COUNT > PAGE-LIMIT
+      *EACH HEADING PARAGRAPH WRITES REPORT-LINE FROM ITS OWN HEADING
+      *RECORD, WHICH MOVES OVER WHATEVER THE CALLER PUT IN REPORT-LINE
+      *FIRST -- SAVE IT HERE AND PUT IT BACK BEFORE THE WRITE BELOW OR
+      *THE CALLER'S LINE IS LOST
+
+               MOVE REPORT-LINE TO SAVE-REPORT-LINE
+               PERFORM 40-HEADING-ROUTINE
+               IF DETAIL-SECTION-ACTIVE
+                   PERFORM 450-PRINT-DEPT-HEADER
+                   PERFORM 475-PRINT-CLASS-HEADER
+               END-IF
+               MOVE SAVE-REPORT-LINE TO REPORT-LINE
+               MOVE ZEROS TO LINE-COUNT
+               MOVE 1 TO PROPER-SPACING
+           END-IF
            WRITE REPORT-LINE
                AFTER ADVANCING PROPER-SPACING
            ADD PROPER-SPACING TO LINE-COUNT
@@ -353,13 +840,29 @@
               PERFORM 400-CLASS-BREAK
               MOVE DF-DEPT-HOLD TO DGL-DEPT-CODE
               MOVE DF-DEPT-TOTAL TO DGL-DEPT-TOTAL
+              MOVE GC-DEPT-A TO DGL-GRADE-A
+              MOVE GC-DEPT-B TO DGL-GRADE-B
+              MOVE GC-DEPT-C TO DGL-GRADE-C
+              MOVE GC-DEPT-D TO DGL-GRADE-D
+              MOVE GC-DEPT-F TO DGL-GRADE-F
+              IF DF-DEPT-TOTAL > 0
+                  DIVIDE AC-DEPT-AVG-TOTAL BY DF-DEPT-TOTAL
+                         GIVING AC-DEPT-AVG ROUNDED
+              ELSE
+                  MOVE ZEROS TO AC-DEPT-AVG
+              END-IF
+              MOVE AC-DEPT-AVG TO DGL-TEST-AVG
               MOVE DEPT-GROUP-LINE TO REPORT-LINE
               MOVE 3 TO PROPER-SPACING
               PERFORM 200-WRITE-A-LINE
               MOVE 1 TO PROPER-SPACING
               MOVE ZEROS TO DGL-DEPT-TOTAL
               MOVE ZEROS TO DF-DEPT-TOTAL
+              MOVE ZEROS TO GC-DEPT-A, GC-DEPT-B, GC-DEPT-C
+              MOVE ZEROS TO GC-DEPT-D, GC-DEPT-F
+              MOVE ZEROS TO AC-DEPT-AVG-TOTAL
               MOVE MS-DEPT-CODE TO DF-DEPT-HOLD
+              MOVE MS-CLASS-CODE TO DF-CLASS-HOLD
 
 
        .
@@ -370,25 +873,51 @@
 
               MOVE DF-CLASS-HOLD TO CGL-CLASS-CODE
               MOVE DF-CLASS-TOTAL TO CGL-CLASS-TOTAL
+              MOVE GC-CLASS-A TO CGL-GRADE-A
+              MOVE GC-CLASS-B TO CGL-GRADE-B
+              MOVE GC-CLASS-C TO CGL-GRADE-C
+              MOVE GC-CLASS-D TO CGL-GRADE-D
+              MOVE GC-CLASS-F TO CGL-GRADE-F
+              IF DF-CLASS-TOTAL > 0
+                  DIVIDE AC-CLASS-AVG-TOTAL BY DF-CLASS-TOTAL
+                         GIVING AC-CLASS-AVG ROUNDED
+              ELSE
+                  MOVE ZEROS TO AC-CLASS-AVG
+              END-IF
+              MOVE AC-CLASS-AVG TO CGL-TEST-AVG
+              IF DF-CLASS-TOTAL < LOW-ENROLL-MINIMUM
+                  MOVE 'LOW ENROLLMENT' TO CGL-LOW-ENROLL
+              ELSE
+                  MOVE SPACES TO CGL-LOW-ENROLL
+              END-IF
               MOVE CLASS-GROUP-LINE TO REPORT-LINE
               MOVE 3 TO PROPER-SPACING
               PERFORM 200-WRITE-A-LINE
               MOVE 1 TO PROPER-SPACING
               MOVE ZEROS TO DF-CLASS-TOTAL
               MOVE ZEROS TO CGL-CLASS-TOTAL
-              MOVE MS-CLASS-CODE TO DF-CLASS-HOLD
+              MOVE ZEROS TO GC-CLASS-A, GC-CLASS-B, GC-CLASS-C
+              MOVE ZEROS TO GC-CLASS-D, GC-CLASS-F
+              MOVE ZEROS TO AC-CLASS-AVG-TOTAL
+
+      *DF-CLASS-HOLD IS LEFT ALONE HERE ON PURPOSE -- 300-DEPT-BREAK
+      *STILL HAS TO WRITE THE OLD DEPARTMENT'S DEPT-GROUP-LINE AFTER
+      *THIS RETURNS, AND A PAGE OVERFLOW DURING THAT WRITE MUST REPRINT
+      *THE OLD CLASS CODE ALONGSIDE THE OLD DEPARTMENT CODE, NOT THE
+      *INCOMING RECORD'S CLASS.  EACH CALLER MOVES MS-CLASS-CODE TO
+      *DF-CLASS-HOLD ITSELF, ONCE IT IS SAFE TO DO SO
 
        .
       *
        450-PRINT-DEPT-HEADER.
-           MOVE MS-DEPT-CODE TO H2-DEPT-CODE
+           MOVE DF-DEPT-HOLD TO H2-DEPT-CODE
            WRITE REPORT-LINE FROM HEADING-TWO
                AFTER ADVANCING 2 LINES
 
        .
 
        475-PRINT-CLASS-HEADER.
-           MOVE MS-CLASS-CODE TO H3-CLASS-CODE
+           MOVE DF-CLASS-HOLD TO H3-CLASS-CODE
 
            WRITE REPORT-LINE FROM HEADING-THREE
                AFTER ADVANCING 2 LINES
@@ -412,12 +941,67 @@
 
        600-FINAL-ROUTINE.
             PERFORM 300-DEPT-BREAK
+            MOVE 'N' TO DETAIL-SECTION-FLAG
             PERFORM 500-PRINT-FINAL-TOTALS
 
+           CLOSE HONOR-FILE
+                 PROBATION-FILE
+
+           PERFORM 700-PRINT-HONOR-ROLL
+           PERFORM 750-PRINT-PROBATION-LIST
+
            CLOSE MERGED-STUDENT-FILE
                  STUDENT-REPORT-FILE
+                 EXCEPTION-FILE
+                 CSV-FILE
 
            STOP RUN
        .
+      *
+       700-PRINT-HONOR-ROLL.
+           MOVE HONOR-ROLL-HEADING TO REPORT-LINE
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           OPEN INPUT HONOR-FILE
+           MOVE 'Y' TO HF-EOF-FLAG
+           PERFORM UNTIL HF-NO-MORE-DATA
+               READ HONOR-FILE
+                   AT END
+                       MOVE 'N' TO HF-EOF-FLAG
+                   NOT AT END
+                       MOVE HF-DEPT-CODE TO RL-DEPT-CODE
+                       MOVE HF-CLASS-CODE TO RL-CLASS-CODE
+                       MOVE HF-NAME TO RL-NAME
+                       MOVE ROSTER-LINE TO REPORT-LINE
+                       PERFORM 200-WRITE-A-LINE
+               END-READ
+           END-PERFORM
+           CLOSE HONOR-FILE
+       .
+      *
+       750-PRINT-PROBATION-LIST.
+           MOVE PROBATION-HEADING TO REPORT-LINE
+           MOVE 3 TO PROPER-SPACING
+           PERFORM 200-WRITE-A-LINE
+           MOVE 1 TO PROPER-SPACING
+
+           OPEN INPUT PROBATION-FILE
+           MOVE 'Y' TO PF-EOF-FLAG
+           PERFORM UNTIL PF-NO-MORE-DATA
+               READ PROBATION-FILE
+                   AT END
+                       MOVE 'N' TO PF-EOF-FLAG
+                   NOT AT END
+                       MOVE PF-DEPT-CODE TO RL-DEPT-CODE
+                       MOVE PF-CLASS-CODE TO RL-CLASS-CODE
+                       MOVE PF-NAME TO RL-NAME
+                       MOVE ROSTER-LINE TO REPORT-LINE
+                       PERFORM 200-WRITE-A-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PROBATION-FILE
+       .
 
 
